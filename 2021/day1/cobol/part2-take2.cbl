@@ -1,54 +1,358 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. advent-of-code-day-1.
+        PROGRAM-ID. day1-part2-take2 IS INITIAL PROGRAM.
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT input-file ASSIGN TO input-file-name
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS input-file-status.
+           SELECT report-file ASSIGN TO report-file-name
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS report-file-status.
+           SELECT chunk-ctl-file ASSIGN TO 'CHUNKCTL'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS chunk-ctl-status.
+           SELECT depth-history-file ASSIGN TO 'DEPTHIST'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS depth-history-status.
+           SELECT checkpoint-file ASSIGN TO checkpoint-file-name
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS checkpoint-status.
+           SELECT audit-file ASSIGN TO 'AUDITLOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS audit-status.
         DATA DIVISION.
         FILE SECTION.
         fd input-file.
-        01 file-data.
-           05 file-datum PIC X(4).
+           COPY INPUTREC.
+        fd report-file.
+        01 report-record PIC X(80).
+        fd chunk-ctl-file.
+        01 chunk-ctl-record PIC X(2).
+        fd depth-history-file.
+           COPY DEPTHREC.
+        fd checkpoint-file.
+        01 checkpoint-record.
+           05 ckp-idx PIC 9(5).
+           05 ckp-cur-sum PIC S9(8) SIGN LEADING SEPARATE.
+           05 ckp-last-sum PIC S9(8) SIGN LEADING SEPARATE.
+           05 ckp-count PIC 9(4).
+           05 ckp-dec-count PIC 9(4).
+           05 ckp-tie-count PIC 9(4).
+           05 ckp-tail-values.
+              10 ckp-tail-value PIC S9(6) SIGN LEADING SEPARATE
+                 OCCURS 99 TIMES.
+        fd audit-file.
+        01 audit-record.
+           05 au-run-date PIC 9(8).
+           05 au-run-time PIC 9(8).
+           05 au-program PIC X(16).
+           05 au-input-file PIC X(25).
+           05 au-rec-count PIC 9(4).
+           05 au-inc-count PIC 9(4).
+           05 au-status PIC 9(2).
         WORKING-STORAGE SECTION.
-        01 input-file-name PIC X(25).
+        01 input-file-status PIC X(2) VALUE '00'.
+        01 report-file-name PIC X(40).
+        01 report-file-status PIC X(2) VALUE '00'.
+        01 chunk-ctl-status PIC X(2) VALUE '00'.
+        01 depth-history-status PIC X(2) VALUE '00'.
+        01 checkpoint-file-name PIC X(40).
+        01 checkpoint-status PIC X(2) VALUE '00'.
+        01 audit-status PIC X(2) VALUE '00'.
 
         77 eof PIC X VALUE 'N'.
-        77 chunk-size PIC 9(1) VALUE 3.
-        77 ndata PIC 9(4) VALUE 2000.
+        77 cb-idx PIC 9(2).
+        77 ckp-interval PIC 9(4) VALUE 500.
+        77 ckp-quotient PIC 9(4).
+        77 ckp-remainder PIC 9(4).
+        77 ckp-resume-count PIC 9(5) VALUE 0.
+
+        01 ckp-resume-flag PIC X VALUE 'N'.
+           88 ckp-resuming VALUE 'Y'.
 
-        01 idx PIC 9(4) VALUE 1.
+        01 idx PIC 9(5) VALUE 1.
         01 c-idx PIC 9 VALUE 1.
-        01 sub-idx PIC 9(4).
-        01 last-sum PIC 9(5).
-        01 cur-sum PIC 9(5).
-        01 datum PIC 9(4).
+        01 last-sum PIC S9(8).
+        01 cur-sum PIC S9(8).
+        01 datum PIC S9(6).
         01 cnt PIC 9(4).
+        01 dec-count PIC 9(4).
+        01 tie-count PIC 9(4).
+      * Holds only the current window's worth of readings instead of
+      * every reading seen, so a sweep log of any length can stream
+      * through - slot cb-idx = (idx - 1) MOD chunk-size + 1 always
+      * holds the reading from chunk-size positions back, which is
+      * exactly the one due to slide out of the window, so the value
+      * already sitting in that slot is read for the SUBTRACT before
+      * it is overwritten with the new reading.
+        01 w-window-values.
+           05 w-window-value PIC S9(6) SIGN LEADING SEPARATE
+              OCCURS 99 TIMES.
+
+        01 w-rec-count PIC 9(4) VALUE 0.
+        01 w-run-date PIC 9(8).
+        01 w-run-time PIC 9(8).
+
+        01 report-line.
+           05 FILLER PIC X(14) VALUE 'INPUT FILE : '.
+           05 rl-input-file PIC X(25).
+        01 report-line-2.
+           05 FILLER PIC X(14) VALUE 'RUN DATE   : '.
+           05 rl-run-date PIC 9(8).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'RUN TIME   : '.
+           05 rl-run-time PIC 9(8).
+        01 report-line-3.
+           05 FILLER PIC X(14) VALUE 'RECORD COUNT: '.
+           05 rl-rec-count PIC ZZZ9.
+        01 report-line-4.
+           05 FILLER PIC X(14) VALUE 'INCREASES  : '.
+           05 rl-inc-count PIC ZZZ9.
+        01 report-line-5.
+           05 FILLER PIC X(14) VALUE 'DECREASES  : '.
+           05 rl-dec-count PIC ZZZ9.
+        01 report-line-6.
+           05 FILLER PIC X(14) VALUE 'NO CHANGE  : '.
+           05 rl-tie-count PIC ZZZ9.
+        LINKAGE SECTION.
+        01 input-file-name PIC X(25).
+        01 chunk-size PIC 9(2).
+        01 out-rec-count PIC 9(4).
+        01 out-inc-count PIC 9(4).
+        01 out-dec-count PIC 9(4).
+        01 out-tie-count PIC 9(4).
+        01 out-status PIC 9(2).
+        PROCEDURE DIVISION USING input-file-name, chunk-size,
+           out-rec-count, out-inc-count, out-dec-count, out-tie-count,
+           out-status.
+           ACCEPT w-run-date FROM DATE YYYYMMDD.
+           ACCEPT w-run-time FROM TIME.
+           MOVE 0 TO out-status.
+           IF chunk-size = 0
+              PERFORM get-chunk-size-from-ctl
+           END-IF.
+           IF chunk-size = 0
+              MOVE 3 TO chunk-size
+           END-IF.
+
+           STRING input-file-name DELIMITED BY SPACE
+                  '.P2T.CKP' DELIMITED BY SIZE
+                  INTO checkpoint-file-name
+           END-STRING.
+           PERFORM read-checkpoint.
 
-        01 input-data.
-          02 input-datum PIC 9(4) OCCURS 1 TO 9999 TIMES
-          DEPENDING ON ndata.
-        PROCEDURE DIVISION.
-           ACCEPT input-file-name FROM COMMAND-LINE.
            OPEN INPUT input-file.
+           IF input-file-status NOT = '00'
+              DISPLAY 'ERROR OPENING ' input-file-name
+                 ' - FILE STATUS ' input-file-status
+              MOVE 16 TO out-status
+              PERFORM write-audit
+              MOVE w-rec-count TO out-rec-count
+              MOVE cnt TO out-inc-count
+              MOVE dec-count TO out-dec-count
+              MOVE tie-count TO out-tie-count
+              GOBACK
+           END-IF.
+           IF ckp-resuming
+              PERFORM skip-to-checkpoint
+              COMPUTE w-rec-count = ckp-resume-count - 1
+           END-IF.
+           OPEN EXTEND depth-history-file.
+           IF depth-history-status = '35'
+              OPEN OUTPUT depth-history-file
+           END-IF.
+           IF depth-history-status NOT = '00'
+              DISPLAY 'ERROR OPENING DEPTH HISTORY FILE'
+                 ' - FILE STATUS ' depth-history-status
+              CLOSE input-file
+              MOVE 16 TO out-status
+              PERFORM write-audit
+              MOVE w-rec-count TO out-rec-count
+              MOVE cnt TO out-inc-count
+              MOVE dec-count TO out-dec-count
+              MOVE tie-count TO out-tie-count
+              GOBACK
+           END-IF.
            PERFORM UNTIL eof = 'Y'
                READ input-file
                   AT END MOVE 'Y' TO eof
-                  NOT AT END MOVE file-datum TO datum
-                  ADD cur-sum datum GIVING cur-sum
-                  MOVE datum TO input-datum OF input-data (idx)
-                  IF idx > chunk-size 
-                     SUBTRACT chunk-size FROM idx GIVING sub-idx
-                     SUBTRACT input-datum OF input-data (sub-idx) 
-                     FROM cur-sum GIVING cur-sum
-                     IF cur-sum > last-sum
-                        ADD 1 TO cnt
+                  NOT AT END
+                     COMPUTE datum = FUNCTION NUMVAL(file-datum)
+                     COMPUTE cb-idx =
+                        FUNCTION MOD(idx - 1, chunk-size) + 1
+                     ADD datum TO cur-sum
+                     IF idx > chunk-size
+                        SUBTRACT w-window-value(cb-idx) FROM cur-sum
+                     END-IF
+                     MOVE datum TO w-window-value(cb-idx)
+                     SET dh-type-detail TO TRUE
+                     MOVE w-run-date TO dh-run-date
+                     MOVE input-file-name TO dh-sensor-id
+                     MOVE idx TO dh-seq
+                     MOVE datum TO dh-reading
+                     MOVE 0 TO dh-inc-count
+                     MOVE 0 TO dh-dec-count
+                     MOVE 0 TO dh-tie-count
+                     WRITE depth-history-record
+                     IF idx = chunk-size
+                        MOVE cur-sum TO last-sum
+                     ELSE
+                        IF idx > chunk-size
+                           IF cur-sum > last-sum
+                              ADD 1 TO cnt
+                           ELSE
+                              IF cur-sum < last-sum
+                                 ADD 1 TO dec-count
+                              ELSE
+                                 ADD 1 TO tie-count
+                              END-IF
+                           END-IF
+                           MOVE cur-sum TO last-sum
+                        END-IF
                      END-IF
-                     MOVE cur-sum TO last-sum
-                  END-IF
                   ADD 1 TO idx
+                  ADD 1 TO w-rec-count
+                  DIVIDE idx BY ckp-interval
+                     GIVING ckp-quotient REMAINDER ckp-remainder
+                  IF ckp-remainder = 0
+                     PERFORM write-checkpoint
+                  END-IF
                END-READ
+               IF input-file-status NOT = '00'
+                  AND input-file-status NOT = '10'
+                  DISPLAY 'ERROR READING ' input-file-name
+                     ' - FILE STATUS ' input-file-status
+                  CLOSE input-file
+                  CLOSE depth-history-file
+                  MOVE 20 TO out-status
+                  PERFORM write-audit
+                  MOVE w-rec-count TO out-rec-count
+                  MOVE cnt TO out-inc-count
+                  MOVE dec-count TO out-dec-count
+                  MOVE tie-count TO out-tie-count
+                  GOBACK
+               END-IF
            END-PERFORM.
            CLOSE input-file.
+           PERFORM write-depth-history-trailer.
+           CLOSE depth-history-file.
+           PERFORM clear-checkpoint.
+           PERFORM write-report.
+           PERFORM write-audit.
+           MOVE w-rec-count TO out-rec-count.
+           MOVE cnt TO out-inc-count.
+           MOVE dec-count TO out-dec-count.
+           MOVE tie-count TO out-tie-count.
            DISPLAY 'result: ' cnt
-           STOP RUN.
+           GOBACK.
+
+       read-checkpoint.
+           OPEN INPUT checkpoint-file.
+           IF checkpoint-status = '00'
+              READ checkpoint-file
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE ckp-idx TO ckp-resume-count
+                    MOVE ckp-cur-sum TO cur-sum
+                    MOVE ckp-last-sum TO last-sum
+                    MOVE ckp-count TO cnt
+                    MOVE ckp-dec-count TO dec-count
+                    MOVE ckp-tie-count TO tie-count
+                    MOVE ckp-tail-values TO w-window-values
+                    SET ckp-resuming TO TRUE
+              END-READ
+              CLOSE checkpoint-file
+           END-IF.
+
+       skip-to-checkpoint.
+           PERFORM UNTIL idx >= ckp-resume-count
+              READ input-file
+                 AT END MOVE 'Y' TO eof
+              END-READ
+              ADD 1 TO idx
+           END-PERFORM.
+
+       write-checkpoint.
+           OPEN OUTPUT checkpoint-file.
+           MOVE idx TO ckp-idx.
+           MOVE cur-sum TO ckp-cur-sum.
+           MOVE last-sum TO ckp-last-sum.
+           MOVE cnt TO ckp-count.
+           MOVE dec-count TO ckp-dec-count.
+           MOVE tie-count TO ckp-tie-count.
+           MOVE w-window-values TO ckp-tail-values.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+       clear-checkpoint.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
+
+       write-report.
+           STRING input-file-name DELIMITED BY SPACE
+                  '.RPT' DELIMITED BY SIZE
+                  INTO report-file-name
+           END-STRING.
+           OPEN OUTPUT report-file.
+           IF report-file-status NOT = '00'
+              DISPLAY 'ERROR OPENING REPORT FILE ' report-file-name
+                 ' - FILE STATUS ' report-file-status
+              MOVE 28 TO out-status
+           ELSE
+              MOVE input-file-name TO rl-input-file
+              WRITE report-record FROM report-line
+              MOVE w-run-date TO rl-run-date
+              MOVE w-run-time TO rl-run-time
+              WRITE report-record FROM report-line-2
+              MOVE w-rec-count TO rl-rec-count
+              WRITE report-record FROM report-line-3
+              MOVE cnt TO rl-inc-count
+              WRITE report-record FROM report-line-4
+              MOVE dec-count TO rl-dec-count
+              WRITE report-record FROM report-line-5
+              MOVE tie-count TO rl-tie-count
+              WRITE report-record FROM report-line-6
+              CLOSE report-file
+           END-IF.
+
+       write-audit.
+           OPEN EXTEND audit-file.
+           IF audit-status = '35'
+              OPEN OUTPUT audit-file
+           END-IF.
+           IF audit-status NOT = '00'
+              DISPLAY 'ERROR OPENING AUDIT LOG FILE'
+                 ' - FILE STATUS ' audit-status
+           ELSE
+              MOVE w-run-date TO au-run-date
+              MOVE w-run-time TO au-run-time
+              MOVE 'DAY1-PART2-TAKE2' TO au-program
+              MOVE input-file-name TO au-input-file
+              MOVE w-rec-count TO au-rec-count
+              MOVE cnt TO au-inc-count
+              MOVE out-status TO au-status
+              WRITE audit-record
+              CLOSE audit-file
+           END-IF.
+
+       write-depth-history-trailer.
+           SET dh-type-trailer TO TRUE.
+           MOVE w-run-date TO dh-run-date.
+           MOVE input-file-name TO dh-sensor-id.
+           MOVE 0 TO dh-seq.
+           MOVE 0 TO dh-reading.
+           MOVE cnt TO dh-inc-count.
+           MOVE dec-count TO dh-dec-count.
+           MOVE tie-count TO dh-tie-count.
+           WRITE depth-history-record.
+
+       get-chunk-size-from-ctl.
+           OPEN INPUT chunk-ctl-file.
+           IF chunk-ctl-status = '00'
+              READ chunk-ctl-file
+                 AT END CONTINUE
+                 NOT AT END MOVE chunk-ctl-record TO chunk-size
+              END-READ
+              CLOSE chunk-ctl-file
+           END-IF.
