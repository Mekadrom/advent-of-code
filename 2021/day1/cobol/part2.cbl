@@ -1,83 +1,367 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. advent-of-code-day-1.
+        PROGRAM-ID. day1-part2 IS INITIAL PROGRAM.
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT input-file ASSIGN TO input-file-name
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS input-file-status.
+           SELECT report-file ASSIGN TO report-file-name
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS report-file-status.
+           SELECT chunk-ctl-file ASSIGN TO 'CHUNKCTL'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS chunk-ctl-status.
+           SELECT depth-history-file ASSIGN TO 'DEPTHIST'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS depth-history-status.
+           SELECT checkpoint-file ASSIGN TO checkpoint-file-name
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS checkpoint-status.
+           SELECT audit-file ASSIGN TO 'AUDITLOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS audit-status.
         DATA DIVISION.
         FILE SECTION.
         fd input-file.
-        01 file-data.
-           05 file-datum PIC X(4).
+           COPY INPUTREC.
+        fd report-file.
+        01 report-record PIC X(80).
+        fd chunk-ctl-file.
+        01 chunk-ctl-record PIC X(2).
+        fd depth-history-file.
+           COPY DEPTHREC.
+        fd checkpoint-file.
+        01 checkpoint-record.
+           05 ckp-idx PIC 9(5).
+           05 ckp-cur-sum PIC S9(8) SIGN LEADING SEPARATE.
+           05 ckp-last-sum PIC S9(8) SIGN LEADING SEPARATE.
+           05 ckp-count PIC 9(4).
+           05 ckp-dec-count PIC 9(4).
+           05 ckp-tie-count PIC 9(4).
+           05 ckp-tail-values.
+              10 ckp-tail-value PIC S9(6) SIGN LEADING SEPARATE
+                 OCCURS 99 TIMES.
+        fd audit-file.
+        01 audit-record.
+           05 au-run-date PIC 9(8).
+           05 au-run-time PIC 9(8).
+           05 au-program PIC X(16).
+           05 au-input-file PIC X(25).
+           05 au-rec-count PIC 9(4).
+           05 au-inc-count PIC 9(4).
+           05 au-status PIC 9(2).
         WORKING-STORAGE SECTION.
-        01 input-file-name PIC X(25).
+        01 input-file-status PIC X(2) VALUE '00'.
+        01 report-file-name PIC X(40).
+        01 report-file-status PIC X(2) VALUE '00'.
+        01 chunk-ctl-status PIC X(2) VALUE '00'.
+        01 depth-history-status PIC X(2) VALUE '00'.
+        01 checkpoint-file-name PIC X(40).
+        01 checkpoint-status PIC X(2) VALUE '00'.
+        01 audit-status PIC X(2) VALUE '00'.
 
         77 eof PIC X(1) VALUE 'N'.
-        77 i PIC 9(4) VALUE 1.
-        77 i-in PIC 9(4) VALUE 1.
-        77 i-chunk PIC 9(4).
-        77 chunk-size PIC 9 VALUE 3.
-        77 ndata PIC 9(4) VALUE 2000.
-
-        01 w-in PIC 9(4).
-        01 w-cur PIC 9(5).
-        01 w-last PIC 9(5).
+        77 i-in PIC 9(5) VALUE 1.
+        77 cb-idx PIC 9(2).
+        77 ckp-interval PIC 9(4) VALUE 500.
+        77 ckp-quotient PIC 9(4).
+        77 ckp-remainder PIC 9(4).
+        77 ckp-resume-count PIC 9(5) VALUE 0.
+
+        01 ckp-resume-flag PIC X VALUE 'N'.
+           88 ckp-resuming VALUE 'Y'.
+
+        01 w-in PIC S9(6).
+        01 w-cur PIC S9(8).
+        01 w-last PIC S9(8).
         01 w-count PIC 9(4) VALUE 0.
-        01 w-sum PIC 9(5).
-        01 w-i-offset PIC 9(4).
-        01 w-i-max-offset PIC 9(4).
+        01 w-dec-count PIC 9(4) VALUE 0.
+        01 w-tie-count PIC 9(4) VALUE 0.
+        01 w-rec-count PIC 9(4) VALUE 0.
 
-        77 temp PIC 9(4) VALUE 1.
+      * Holds only the current window's worth of readings instead of
+      * every reading seen, so a sweep log of any length can stream
+      * through - slot cb-idx = (i-in - 1) MOD chunk-size + 1 always
+      * holds the reading from chunk-size positions back, which is
+      * exactly the one due to slide out of the window, so the value
+      * already sitting in that slot is read for the SUBTRACT before
+      * it is overwritten with the new reading.
+        01 w-window-values.
+           05 w-window-value PIC S9(6) SIGN LEADING SEPARATE
+              OCCURS 99 TIMES.
 
-        01 input-data.
-           02 input-datum PIC 9(4) OCCURS 1 TO 9999 TIMES 
-           DEPENDING ON ndata.
-        01 squish-data.
-           02 squish-datum PIC 9(5) OCCURS 1 TO 9999 TIMES 
-           DEPENDING ON ndata.
-        PROCEDURE DIVISION.
-           ACCEPT input-file-name FROM COMMAND-LINE.
+        01 w-run-date PIC 9(8).
+        01 w-run-time PIC 9(8).
 
-           OPEN INPUT input-file.
-           PERFORM data-load.
-           PERFORM data-squish.
-           PERFORM data-process.
-           CLOSE input-file.
-           DISPLAY 'result: ' w-count
-           STOP RUN.
+        01 report-line.
+           05 FILLER PIC X(14) VALUE 'INPUT FILE : '.
+           05 rl-input-file PIC X(25).
+        01 report-line-2.
+           05 FILLER PIC X(14) VALUE 'RUN DATE   : '.
+           05 rl-run-date PIC 9(8).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'RUN TIME   : '.
+           05 rl-run-time PIC 9(8).
+        01 report-line-3.
+           05 FILLER PIC X(14) VALUE 'RECORD COUNT: '.
+           05 rl-rec-count PIC ZZZ9.
+        01 report-line-4.
+           05 FILLER PIC X(14) VALUE 'INCREASES  : '.
+           05 rl-inc-count PIC ZZZ9.
+        01 report-line-5.
+           05 FILLER PIC X(14) VALUE 'DECREASES  : '.
+           05 rl-dec-count PIC ZZZ9.
+        01 report-line-6.
+           05 FILLER PIC X(14) VALUE 'NO CHANGE  : '.
+           05 rl-tie-count PIC ZZZ9.
+        LINKAGE SECTION.
+        01 input-file-name PIC X(25).
+        01 chunk-size PIC 9(2).
+        01 out-rec-count PIC 9(4).
+        01 out-inc-count PIC 9(4).
+        01 out-dec-count PIC 9(4).
+        01 out-tie-count PIC 9(4).
+        01 out-status PIC 9(2).
+        01 in-recon-pass PIC X(1).
+           88 in-recon-pass-yes VALUE 'Y'.
+        PROCEDURE DIVISION USING input-file-name, chunk-size,
+           out-rec-count, out-inc-count, out-dec-count, out-tie-count,
+           out-status, in-recon-pass.
+           ACCEPT w-run-date FROM DATE YYYYMMDD.
+           ACCEPT w-run-time FROM TIME.
+           MOVE 0 TO out-status.
+           IF chunk-size = 0
+              PERFORM get-chunk-size-from-ctl
+           END-IF.
+           IF chunk-size = 0
+              MOVE 3 TO chunk-size
+           END-IF.
+
+           STRING input-file-name DELIMITED BY SPACE
+                  '.P2.CKP' DELIMITED BY SIZE
+                  INTO checkpoint-file-name
+           END-STRING.
+           PERFORM read-checkpoint.
 
-       data-load.
+           OPEN INPUT input-file.
+           IF input-file-status NOT = '00'
+              DISPLAY 'ERROR OPENING ' input-file-name
+                 ' - FILE STATUS ' input-file-status
+              MOVE 16 TO out-status
+              PERFORM write-audit
+              MOVE w-rec-count TO out-rec-count
+              MOVE w-count TO out-inc-count
+              MOVE w-dec-count TO out-dec-count
+              MOVE w-tie-count TO out-tie-count
+              GOBACK
+           END-IF.
+           IF ckp-resuming
+              PERFORM skip-to-checkpoint
+              COMPUTE w-rec-count = ckp-resume-count - 1
+           END-IF.
+           OPEN EXTEND depth-history-file.
+           IF depth-history-status = '35'
+              OPEN OUTPUT depth-history-file
+           END-IF.
+           IF depth-history-status NOT = '00'
+              DISPLAY 'ERROR OPENING DEPTH HISTORY FILE'
+                 ' - FILE STATUS ' depth-history-status
+              CLOSE input-file
+              MOVE 16 TO out-status
+              PERFORM write-audit
+              MOVE w-rec-count TO out-rec-count
+              MOVE w-count TO out-inc-count
+              MOVE w-dec-count TO out-dec-count
+              MOVE w-tie-count TO out-tie-count
+              GOBACK
+           END-IF.
            PERFORM UNTIL eof = 'Y'
                READ input-file
                   AT END MOVE 'Y' TO eof
-                  NOT AT END MOVE file-datum TO w-in
-                  MOVE w-in TO input-datum OF input-data(i-in)
+                  NOT AT END
+                     COMPUTE w-in = FUNCTION NUMVAL(file-datum)
+                     COMPUTE cb-idx =
+                        FUNCTION MOD(i-in - 1, chunk-size) + 1
+                     ADD w-in TO w-cur
+                     IF i-in > chunk-size
+                        SUBTRACT w-window-value(cb-idx) FROM w-cur
+                     END-IF
+                     MOVE w-in TO w-window-value(cb-idx)
+                     IF NOT in-recon-pass-yes
+                        SET dh-type-detail TO TRUE
+                        MOVE w-run-date TO dh-run-date
+                        MOVE input-file-name TO dh-sensor-id
+                        MOVE i-in TO dh-seq
+                        MOVE w-in TO dh-reading
+                        MOVE 0 TO dh-inc-count
+                        MOVE 0 TO dh-dec-count
+                        MOVE 0 TO dh-tie-count
+                        WRITE depth-history-record
+                     END-IF
+                     IF i-in = chunk-size
+                        MOVE w-cur TO w-last
+                     ELSE
+                        IF i-in > chunk-size
+                           IF w-cur > w-last
+                              ADD 1 TO w-count
+                           ELSE
+                              IF w-cur < w-last
+                                 ADD 1 TO w-dec-count
+                              ELSE
+                                 ADD 1 TO w-tie-count
+                              END-IF
+                           END-IF
+                           MOVE w-cur TO w-last
+                        END-IF
+                     END-IF
                   ADD 1 TO i-in
+                  ADD 1 TO w-rec-count
+                  DIVIDE i-in BY ckp-interval
+                     GIVING ckp-quotient REMAINDER ckp-remainder
+                  IF ckp-remainder = 0
+                     PERFORM write-checkpoint
+                  END-IF
                END-READ
+               IF input-file-status NOT = '00'
+                  AND input-file-status NOT = '10'
+                  DISPLAY 'ERROR READING ' input-file-name
+                     ' - FILE STATUS ' input-file-status
+                  CLOSE input-file
+                  CLOSE depth-history-file
+                  MOVE 20 TO out-status
+                  PERFORM write-audit
+                  MOVE w-rec-count TO out-rec-count
+                  MOVE w-count TO out-inc-count
+                  MOVE w-dec-count TO out-dec-count
+                  MOVE w-tie-count TO out-tie-count
+                  GOBACK
+               END-IF
            END-PERFORM.
+           CLOSE input-file.
+           IF NOT in-recon-pass-yes
+              PERFORM write-depth-history-trailer
+           END-IF.
+           CLOSE depth-history-file.
+           PERFORM clear-checkpoint.
+           IF NOT in-recon-pass-yes
+              PERFORM write-report
+           END-IF.
+           PERFORM write-audit.
+           MOVE w-rec-count TO out-rec-count.
+           MOVE w-count TO out-inc-count.
+           MOVE w-dec-count TO out-dec-count.
+           MOVE w-tie-count TO out-tie-count.
+           DISPLAY 'result: ' w-count
+           GOBACK.
 
-       data-squish.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > ndata
-              MOVE 0 TO w-sum
-              ADD i chunk-size GIVING w-i-max-offset
-              IF w-i-max-offset <= ndata
-                 PERFORM VARYING i-chunk FROM 1 BY 1
-                 UNTIL i-chunk > chunk-size
-                    ADD i i-chunk GIVING w-i-offset
-                    ADD w-sum input-datum OF input-data(w-i-offset) 
-                    GIVING w-sum
-                 END-PERFORM
-              END-IF
-              MOVE w-sum TO squish-datum OF squish-data(i)
-           END-PERFORM.
+       read-checkpoint.
+           OPEN INPUT checkpoint-file.
+           IF checkpoint-status = '00'
+              READ checkpoint-file
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE ckp-idx TO ckp-resume-count
+                    MOVE ckp-cur-sum TO w-cur
+                    MOVE ckp-last-sum TO w-last
+                    MOVE ckp-count TO w-count
+                    MOVE ckp-dec-count TO w-dec-count
+                    MOVE ckp-tie-count TO w-tie-count
+                    MOVE ckp-tail-values TO w-window-values
+                    SET ckp-resuming TO TRUE
+              END-READ
+              CLOSE checkpoint-file
+           END-IF.
 
-       data-process.
-           MOVE 0 TO w-count
-           PERFORM VARYING i FROM 0 BY 1 UNTIL i > ndata
-              MOVE squish-datum OF squish-data(i) TO w-cur
-              IF i NOT = 0 AND w-cur > w-last
-                 ADD 1 TO w-count
-              END-IF
-              MOVE w-cur TO w-last
+       skip-to-checkpoint.
+           PERFORM UNTIL i-in >= ckp-resume-count
+              READ input-file
+                 AT END MOVE 'Y' TO eof
+              END-READ
+              ADD 1 TO i-in
            END-PERFORM.
+
+       write-checkpoint.
+           OPEN OUTPUT checkpoint-file.
+           MOVE i-in TO ckp-idx.
+           MOVE w-cur TO ckp-cur-sum.
+           MOVE w-last TO ckp-last-sum.
+           MOVE w-count TO ckp-count.
+           MOVE w-dec-count TO ckp-dec-count.
+           MOVE w-tie-count TO ckp-tie-count.
+           MOVE w-window-values TO ckp-tail-values.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+       clear-checkpoint.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
+
+       write-report.
+           STRING input-file-name DELIMITED BY SPACE
+                  '.RPT' DELIMITED BY SIZE
+                  INTO report-file-name
+           END-STRING.
+           OPEN OUTPUT report-file.
+           IF report-file-status NOT = '00'
+              DISPLAY 'ERROR OPENING REPORT FILE ' report-file-name
+                 ' - FILE STATUS ' report-file-status
+              MOVE 28 TO out-status
+           ELSE
+              MOVE input-file-name TO rl-input-file
+              WRITE report-record FROM report-line
+              MOVE w-run-date TO rl-run-date
+              MOVE w-run-time TO rl-run-time
+              WRITE report-record FROM report-line-2
+              MOVE w-rec-count TO rl-rec-count
+              WRITE report-record FROM report-line-3
+              MOVE w-count TO rl-inc-count
+              WRITE report-record FROM report-line-4
+              MOVE w-dec-count TO rl-dec-count
+              WRITE report-record FROM report-line-5
+              MOVE w-tie-count TO rl-tie-count
+              WRITE report-record FROM report-line-6
+              CLOSE report-file
+           END-IF.
+
+       write-audit.
+           OPEN EXTEND audit-file.
+           IF audit-status = '35'
+              OPEN OUTPUT audit-file
+           END-IF.
+           IF audit-status NOT = '00'
+              DISPLAY 'ERROR OPENING AUDIT LOG FILE'
+                 ' - FILE STATUS ' audit-status
+           ELSE
+              MOVE w-run-date TO au-run-date
+              MOVE w-run-time TO au-run-time
+              MOVE 'DAY1-PART2' TO au-program
+              MOVE input-file-name TO au-input-file
+              MOVE w-rec-count TO au-rec-count
+              MOVE w-count TO au-inc-count
+              MOVE out-status TO au-status
+              WRITE audit-record
+              CLOSE audit-file
+           END-IF.
+
+       write-depth-history-trailer.
+           SET dh-type-trailer TO TRUE.
+           MOVE w-run-date TO dh-run-date.
+           MOVE input-file-name TO dh-sensor-id.
+           MOVE 0 TO dh-seq.
+           MOVE 0 TO dh-reading.
+           MOVE w-count TO dh-inc-count.
+           MOVE w-dec-count TO dh-dec-count.
+           MOVE w-tie-count TO dh-tie-count.
+           WRITE depth-history-record.
+
+       get-chunk-size-from-ctl.
+           OPEN INPUT chunk-ctl-file.
+           IF chunk-ctl-status = '00'
+              READ chunk-ctl-file
+                 AT END CONTINUE
+                 NOT AT END MOVE chunk-ctl-record TO chunk-size
+              END-READ
+              CLOSE chunk-ctl-file
+           END-IF.
+
