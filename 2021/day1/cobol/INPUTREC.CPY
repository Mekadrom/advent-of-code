@@ -0,0 +1,18 @@
+      * Shared raw sweep-reading input record, read by day1-part1,
+      * day1-part2 and day1-part2-take2 from each sensor's LINE
+      * SEQUENTIAL input extract. Kept in its own copybook (separate
+      * from DEPTHREC's persisted depth-history-record) because the
+      * raw extract carries only a reading value - no date or
+      * sensor-id column exists on the line itself, so any future
+      * widening of the reading picture only has to happen in one
+      * place instead of three.
+      * file-datum is kept alphanumeric, wide enough for an optional
+      * leading sign and up to six digits, rather than typed as a
+      * signed numeric DISPLAY item - a LINE SEQUENTIAL READ copies the
+      * text line into the record positionally with no de-editing, so
+      * a numeric PICTURE here would read ordinary variable-width text
+      * (e.g. "199") as if it were already a fixed sign+zero-padded
+      * field. Each program converts file-datum with FUNCTION NUMVAL
+      * right after the READ instead.
+       01 file-data.
+           05 file-datum PIC X(7).
