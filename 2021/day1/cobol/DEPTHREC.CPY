@@ -0,0 +1,19 @@
+      * Shared depth-reading history record, written by day1-part1,
+      * day1-part2 and day1-part2-take2 to the common DEPTHIST master
+      * file so a downstream report can read one physical layout
+      * regardless of which program produced the entry. Each run
+      * writes one DETAIL row per reading followed by a single
+      * TRAILER row carrying that run's increase/decrease/no-change
+      * result, so a month's worth of history shows each day's
+      * outcome and not just the raw readings that went into it.
+       01 depth-history-record.
+           05 dh-record-type PIC X(1) VALUE 'D'.
+              88 dh-type-detail  VALUE 'D'.
+              88 dh-type-trailer VALUE 'T'.
+           05 dh-run-date PIC 9(8).
+           05 dh-sensor-id PIC X(25).
+           05 dh-seq PIC 9(4).
+           05 dh-reading PIC S9(6) SIGN LEADING SEPARATE.
+           05 dh-inc-count PIC 9(4).
+           05 dh-dec-count PIC 9(4).
+           05 dh-tie-count PIC 9(4).
