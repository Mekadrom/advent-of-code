@@ -0,0 +1,312 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. day1-driver.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT summary-file ASSIGN TO summary-file-name
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT margin-ctl-file ASSIGN TO 'MARGCTL'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS margin-ctl-status.
+        DATA DIVISION.
+        FILE SECTION.
+        fd summary-file.
+        01 summary-record PIC X(80).
+        fd margin-ctl-file.
+        01 margin-ctl-record PIC X(4).
+        WORKING-STORAGE SECTION.
+        01 run-mode PIC X(6).
+           88 mode-single    VALUE 'SINGLE'.
+           88 mode-window    VALUE 'WINDOW'.
+           88 mode-take2     VALUE 'TAKE2'.
+           88 mode-reconcile VALUE 'RECON'.
+
+        01 chunk-size PIC 9(2) VALUE 0.
+
+        01 ws-arg-num PIC 9(2) VALUE 0.
+        01 ws-more-args PIC X VALUE 'Y'.
+           88 ws-no-more-args VALUE 'N'.
+
+        77 sensor-count PIC 9(2) VALUE 0.
+        01 sensor-files.
+           05 sensor-file-name PIC X(25) OCCURS 1 TO 20 TIMES
+           DEPENDING ON sensor-count.
+        01 sensor-results.
+           05 sensor-result OCCURS 1 TO 20 TIMES
+           DEPENDING ON sensor-count.
+              10 sr-rec-count PIC 9(4).
+              10 sr-inc-count PIC 9(4).
+              10 sr-dec-count PIC 9(4).
+              10 sr-tie-count PIC 9(4).
+              10 sr-raw-inc-count PIC 9(4).
+              10 sr-win-inc-count PIC 9(4).
+              10 sr-inc-diff PIC 9(4).
+              10 sr-diverged PIC X(1) VALUE 'N'.
+                 88 sr-is-diverged VALUE 'Y'.
+              10 sr-status PIC 9(2) VALUE 0.
+
+        01 margin-ctl-status PIC X(2) VALUE '00'.
+        01 recon-margin PIC 9(4) VALUE 0.
+
+        01 out-rec-count PIC 9(4).
+        01 out-inc-count PIC 9(4).
+        01 out-dec-count PIC 9(4).
+        01 out-tie-count PIC 9(4).
+        01 out-status PIC 9(2).
+        01 recon-pass-flag PIC X(1) VALUE 'N'.
+
+        01 tot-rec-count PIC 9(7) VALUE 0.
+        01 tot-inc-count PIC 9(7) VALUE 0.
+        01 tot-dec-count PIC 9(7) VALUE 0.
+        01 tot-tie-count PIC 9(7) VALUE 0.
+
+        01 sensor-idx PIC 9(2).
+        01 summary-file-name PIC X(40).
+
+        01 summary-line-1.
+           05 FILLER PIC X(14) VALUE 'RUN MODE   : '.
+           05 sl-run-mode PIC X(6).
+        01 summary-line-2.
+           05 FILLER PIC X(14) VALUE 'SENSOR COUNT: '.
+           05 sl-sensor-count PIC Z9.
+        01 summary-line-3.
+           05 FILLER PIC X(14) VALUE 'TOT RECORDS: '.
+           05 sl-tot-rec-count PIC ZZZZZZ9.
+        01 summary-line-4.
+           05 FILLER PIC X(14) VALUE 'TOT INCREASE: '.
+           05 sl-tot-inc-count PIC ZZZZZZ9.
+        01 summary-line-5.
+           05 FILLER PIC X(14) VALUE 'TOT DECREASE: '.
+           05 sl-tot-dec-count PIC ZZZZZZ9.
+        01 summary-line-6.
+           05 FILLER PIC X(14) VALUE 'TOT NO CHANGE:'.
+           05 sl-tot-tie-count PIC ZZZZZZ9.
+        01 summary-line-sensor.
+           05 FILLER PIC X(10) VALUE 'SENSOR '.
+           05 sls-file PIC X(25).
+           05 FILLER PIC X(4) VALUE ' REC'.
+           05 sls-rec-count PIC ZZZ9.
+           05 FILLER PIC X(4) VALUE ' INC'.
+           05 sls-inc-count PIC ZZZ9.
+           05 FILLER PIC X(4) VALUE ' DEC'.
+           05 sls-dec-count PIC ZZZ9.
+           05 FILLER PIC X(4) VALUE ' TIE'.
+           05 sls-tie-count PIC ZZZ9.
+           05 FILLER PIC X(6) VALUE ' STAT '.
+           05 sls-status PIC Z9.
+
+        01 recon-line-1.
+           05 FILLER PIC X(14) VALUE 'MARGIN USED: '.
+           05 rcl-margin PIC ZZZ9.
+        01 recon-line-sensor.
+           05 FILLER PIC X(10) VALUE 'SENSOR '.
+           05 rcls-file PIC X(25).
+           05 FILLER PIC X(5) VALUE ' RAW '.
+           05 rcls-raw-count PIC ZZZ9.
+           05 FILLER PIC X(5) VALUE ' WIN '.
+           05 rcls-win-count PIC ZZZ9.
+           05 FILLER PIC X(6) VALUE ' DIFF '.
+           05 rcls-diff PIC ZZZ9.
+           05 FILLER PIC X(10) VALUE ' DIVERGED:'.
+           05 rcls-diverged PIC X(1).
+           05 FILLER PIC X(6) VALUE ' STAT '.
+           05 rcls-status PIC Z9.
+
+        PROCEDURE DIVISION.
+           MOVE 1 TO ws-arg-num.
+           DISPLAY ws-arg-num UPON ARGUMENT-NUMBER.
+           ACCEPT run-mode FROM ARGUMENT-VALUE.
+
+           PERFORM collect-sensor-files.
+
+           EVALUATE TRUE
+              WHEN sensor-count = 0
+                 DISPLAY 'NO SENSOR INPUT FILES SUPPLIED'
+                 MOVE 8 TO RETURN-CODE
+                 STOP RUN
+              WHEN mode-single OR mode-window OR mode-take2
+                 OR mode-reconcile
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'UNKNOWN MODE: ' run-mode
+                    ' - EXPECTED SINGLE, WINDOW, TAKE2 OR RECON'
+                 MOVE 8 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE.
+
+           IF mode-reconcile
+              PERFORM get-margin-from-ctl
+           END-IF.
+
+           PERFORM VARYING sensor-idx FROM 1 BY 1
+                 UNTIL sensor-idx > sensor-count
+              MOVE 0 TO out-status
+              EVALUATE TRUE
+                 WHEN mode-single
+                    CALL 'day1-part1' USING
+                       sensor-file-name(sensor-idx),
+                       out-rec-count, out-inc-count,
+                       out-dec-count, out-tie-count, out-status
+                 WHEN mode-window
+                    MOVE 'N' TO recon-pass-flag
+                    CALL 'day1-part2' USING
+                       sensor-file-name(sensor-idx), chunk-size,
+                       out-rec-count, out-inc-count,
+                       out-dec-count, out-tie-count, out-status,
+                       recon-pass-flag
+                 WHEN mode-take2
+                    CALL 'day1-part2-take2' USING
+                       sensor-file-name(sensor-idx), chunk-size,
+                       out-rec-count, out-inc-count,
+                       out-dec-count, out-tie-count, out-status
+                 WHEN mode-reconcile
+                    CALL 'day1-part1' USING
+                       sensor-file-name(sensor-idx),
+                       out-rec-count, out-inc-count,
+                       out-dec-count, out-tie-count, out-status
+                    MOVE out-rec-count TO sr-rec-count(sensor-idx)
+                    MOVE out-inc-count TO sr-raw-inc-count(sensor-idx)
+                    MOVE out-status TO sr-status(sensor-idx)
+                    IF out-status = 0
+                       MOVE 'Y' TO recon-pass-flag
+                       CALL 'day1-part2' USING
+                          sensor-file-name(sensor-idx), chunk-size,
+                          out-rec-count, out-inc-count,
+                          out-dec-count, out-tie-count, out-status,
+                          recon-pass-flag
+                       MOVE out-inc-count
+                          TO sr-win-inc-count(sensor-idx)
+                       IF out-status = 0
+                          PERFORM evaluate-divergence
+                       ELSE
+                          MOVE out-status TO sr-status(sensor-idx)
+                       END-IF
+                    END-IF
+              END-EVALUATE
+              IF NOT mode-reconcile
+                 MOVE out-status TO sr-status(sensor-idx)
+                 MOVE out-rec-count TO sr-rec-count(sensor-idx)
+                 MOVE out-inc-count TO sr-inc-count(sensor-idx)
+                 MOVE out-dec-count TO sr-dec-count(sensor-idx)
+                 MOVE out-tie-count TO sr-tie-count(sensor-idx)
+                 IF out-status = 0
+                    ADD out-rec-count TO tot-rec-count
+                    ADD out-inc-count TO tot-inc-count
+                    ADD out-dec-count TO tot-dec-count
+                    ADD out-tie-count TO tot-tie-count
+                 ELSE
+                    DISPLAY 'SENSOR FAILED: '
+                       sensor-file-name(sensor-idx)
+                       ' - STATUS ' out-status
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF mode-reconcile
+              PERFORM write-reconcile-report
+           ELSE
+              PERFORM write-summary
+           END-IF.
+
+           PERFORM VARYING sensor-idx FROM 1 BY 1
+                 UNTIL sensor-idx > sensor-count
+              IF sr-status(sensor-idx) > RETURN-CODE
+                 MOVE sr-status(sensor-idx) TO RETURN-CODE
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+       evaluate-divergence.
+           IF sr-raw-inc-count(sensor-idx)
+                 > sr-win-inc-count(sensor-idx)
+              SUBTRACT sr-win-inc-count(sensor-idx)
+                 FROM sr-raw-inc-count(sensor-idx)
+                 GIVING sr-inc-diff(sensor-idx)
+           ELSE
+              SUBTRACT sr-raw-inc-count(sensor-idx)
+                 FROM sr-win-inc-count(sensor-idx)
+                 GIVING sr-inc-diff(sensor-idx)
+           END-IF.
+           IF sr-inc-diff(sensor-idx) > recon-margin
+              SET sr-is-diverged(sensor-idx) TO TRUE
+           END-IF.
+
+       collect-sensor-files.
+           MOVE 2 TO ws-arg-num.
+           PERFORM UNTIL ws-no-more-args
+              DISPLAY ws-arg-num UPON ARGUMENT-NUMBER
+              IF sensor-count < 20
+                 ADD 1 TO sensor-count
+                 ACCEPT sensor-file-name(sensor-count)
+                    FROM ARGUMENT-VALUE
+                    ON EXCEPTION
+                       SUBTRACT 1 FROM sensor-count
+                       SET ws-no-more-args TO TRUE
+                    NOT ON EXCEPTION
+                       ADD 1 TO ws-arg-num
+                 END-ACCEPT
+              ELSE
+                 SET ws-no-more-args TO TRUE
+              END-IF
+           END-PERFORM.
+
+       write-summary.
+           STRING sensor-file-name(1) DELIMITED BY SPACE
+                  '.SUMMARY.RPT' DELIMITED BY SIZE
+                  INTO summary-file-name
+           END-STRING.
+           OPEN OUTPUT summary-file.
+           MOVE run-mode TO sl-run-mode.
+           WRITE summary-record FROM summary-line-1.
+           MOVE sensor-count TO sl-sensor-count.
+           WRITE summary-record FROM summary-line-2.
+           MOVE tot-rec-count TO sl-tot-rec-count.
+           WRITE summary-record FROM summary-line-3.
+           MOVE tot-inc-count TO sl-tot-inc-count.
+           WRITE summary-record FROM summary-line-4.
+           MOVE tot-dec-count TO sl-tot-dec-count.
+           WRITE summary-record FROM summary-line-5.
+           MOVE tot-tie-count TO sl-tot-tie-count.
+           WRITE summary-record FROM summary-line-6.
+           PERFORM VARYING sensor-idx FROM 1 BY 1
+                 UNTIL sensor-idx > sensor-count
+              MOVE sensor-file-name(sensor-idx) TO sls-file
+              MOVE sr-rec-count(sensor-idx) TO sls-rec-count
+              MOVE sr-inc-count(sensor-idx) TO sls-inc-count
+              MOVE sr-dec-count(sensor-idx) TO sls-dec-count
+              MOVE sr-tie-count(sensor-idx) TO sls-tie-count
+              MOVE sr-status(sensor-idx) TO sls-status
+              WRITE summary-record FROM summary-line-sensor
+           END-PERFORM.
+           CLOSE summary-file.
+
+       write-reconcile-report.
+           STRING sensor-file-name(1) DELIMITED BY SPACE
+                  '.RECON.RPT' DELIMITED BY SIZE
+                  INTO summary-file-name
+           END-STRING.
+           OPEN OUTPUT summary-file.
+           MOVE recon-margin TO rcl-margin.
+           WRITE summary-record FROM recon-line-1.
+           PERFORM VARYING sensor-idx FROM 1 BY 1
+                 UNTIL sensor-idx > sensor-count
+              MOVE sensor-file-name(sensor-idx) TO rcls-file
+              MOVE sr-raw-inc-count(sensor-idx) TO rcls-raw-count
+              MOVE sr-win-inc-count(sensor-idx) TO rcls-win-count
+              MOVE sr-inc-diff(sensor-idx) TO rcls-diff
+              MOVE sr-diverged(sensor-idx) TO rcls-diverged
+              MOVE sr-status(sensor-idx) TO rcls-status
+              WRITE summary-record FROM recon-line-sensor
+           END-PERFORM.
+           CLOSE summary-file.
+
+       get-margin-from-ctl.
+           OPEN INPUT margin-ctl-file.
+           IF margin-ctl-status = '00'
+              READ margin-ctl-file
+                 AT END CONTINUE
+                 NOT AT END MOVE margin-ctl-record TO recon-margin
+              END-READ
+              CLOSE margin-ctl-file
+           END-IF.
